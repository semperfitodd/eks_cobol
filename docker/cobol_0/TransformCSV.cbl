@@ -8,54 +8,347 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OutputFile ASSIGN TO "/mnt/efs/output/transformed_orders.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ControlTotalsFile ASSIGN TO "/mnt/efs/output/control_totals.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MalformedFile ASSIGN TO "/mnt/efs/output/malformed_orders.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExceptionFile ASSIGN TO "/mnt/efs/output/order_exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD InputFile.
-       01 InputRecord.
-           05 OrderID              PIC X(4).
-           05 Comma1               PIC X.
-           05 CustomerName         PIC X(20).
-           05 Comma2               PIC X.
-           05 AddressField         PIC X(20).
-           05 Comma3               PIC X.
-           05 Item                 PIC X(10).
-           05 Comma4               PIC X.
-           05 Amount               PIC X(3).
-           05 Comma5               PIC X.
-           05 PurchaseFrequency    PIC X(2).
+       01 InputRecord              PIC X(256).
 
        FD OutputFile.
-       01 OutputRecord            PIC X(100).
+       01 OutputRecord            PIC X(350).
+
+       FD ControlTotalsFile.
+       01 ControlTotalsRecord     PIC X(80).
+
+       FD MalformedFile.
+       01 MalformedRecord         PIC X(300).
+
+       FD ExceptionFile.
+       01 ExceptionRecord         PIC X(250).
 
        WORKING-STORAGE SECTION.
        01 WS-EOF                  PIC X VALUE 'N'.
+       01 WS-RECORDS-READ         PIC 9(9) VALUE ZERO.
+       01 WS-RECORDS-WRITTEN      PIC 9(9) VALUE ZERO.
+       01 WS-RECORDS-MALFORMED    PIC 9(9) VALUE ZERO.
+       01 WS-TOTAL-AMOUNT         PIC 9(11)V99 VALUE ZERO.
+      *>  Edited picture used only when writing WS-TOTAL-AMOUNT to a
+      *>  report line - FUNCTION TRIM on the raw 9(11)V99 field prints
+      *>  the assumed decimal point as a digit instead of a period.
+       01 WS-TOTAL-AMOUNT-EDIT    PIC Z(10)9.99.
+       01 WS-AMOUNT-NUM           PIC 9(9)V99 VALUE ZERO.
+       01 WS-TEST-RESULT          PIC 9(3) VALUE ZERO.
+       01 AmountValid             PIC X VALUE 'N'.
+       01 WS-MALFORMED-REASON     PIC X(20) VALUE SPACES.
+       01 WS-RECORDS-EXCEPTION    PIC 9(9) VALUE ZERO.
+       01 TransformFailed         PIC X VALUE 'N'.
+       01 ExceptionWriteFailed    PIC X VALUE 'N'.
+
+      *>  Customer-tier exception check - PurchaseFrequency is a
+      *>  two-digit band code (lower means an infrequent buyer); the
+      *>  less often a customer orders, the smaller a single order
+      *>  has to be before it's worth a second look, so the flagging
+      *>  threshold rises with the band.  WS-FREQ-NUM is ZERO (and so
+      *>  falls into the lowest, most sensitive band) whenever
+      *>  PurchaseFrequency isn't a plain number.
+       01 WS-FREQ-NUM             PIC 9(2) VALUE ZERO.
+       01 WS-THRESHOLD            PIC 9(9)V99 VALUE ZERO.
+      *>  Edited picture used only when writing WS-THRESHOLD to a
+      *>  report line - see WS-TOTAL-AMOUNT-EDIT above.
+       01 WS-THRESHOLD-EDIT       PIC Z(8)9.99.
+       01 ExceptionFlag           PIC X VALUE 'N'.
+
+      *>  CSV parsing work areas - a delimited field can contain a
+      *>  comma when it is wrapped in double quotes, so a straight
+      *>  fixed-position UNSTRING/STRING is not enough here.
+       01 ParsedFields.
+           05 FieldTable          PIC X(50) OCCURS 6 TIMES.
+       01 FieldIndex               PIC 9(2) VALUE 1.
+       01 CharIndex                PIC 9(3) VALUE 1.
+       01 LineLength                PIC 9(3) VALUE 0.
+       01 CurrentField              PIC X(50).
+       01 CurrentLength             PIC 9(3) VALUE 0.
+       01 InQuotes                  PIC X VALUE 'N'.
+       01 OneChar                   PIC X.
+       01 RecordMalformed           PIC X VALUE 'N'.
+
+      *>  Fields mapped out of ParsedFields for the current record.
+       01 OrderID                 PIC X(50).
+       01 CustomerName            PIC X(50).
+       01 AddressField            PIC X(50).
+       01 Item                    PIC X(50).
+       01 Amount                  PIC X(50).
+       01 PurchaseFrequency       PIC X(50).
 
        PROCEDURE DIVISION.
        MainSection.
            OPEN INPUT InputFile
            OPEN OUTPUT OutputFile
+           OPEN OUTPUT MalformedFile
+           OPEN OUTPUT ExceptionFile
            PERFORM UNTIL WS-EOF = 'Y'
                READ InputFile
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       PERFORM TransformRecord
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM ParseCsvRecord
+                       IF RecordMalformed = 'Y'
+                           MOVE "MALFORMED" TO WS-MALFORMED-REASON
+                           PERFORM WriteMalformedRecord
+                       ELSE
+                           PERFORM MapFields
+                           PERFORM ValidateAmount
+                           IF AmountValid = 'N'
+                               MOVE "BADAMOUNT" TO WS-MALFORMED-REASON
+                               PERFORM WriteMalformedRecord
+                           ELSE
+                               PERFORM TransformRecord
+                               IF TransformFailed = 'N'
+                                   PERFORM CheckAmountException
+                               END-IF
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE InputFile
            CLOSE OutputFile
+           CLOSE MalformedFile
+           CLOSE ExceptionFile
+           OPEN OUTPUT ControlTotalsFile
+           PERFORM WriteControlTotals
+           CLOSE ControlTotalsFile
            STOP RUN.
 
+      *>  Splits InputRecord into ParsedFields honoring double-quoted
+      *>  fields that may themselves contain commas.  Flags the record
+      *>  as malformed if the quoting never closes or the record does
+      *>  not resolve to exactly six fields.
+       ParseCsvRecord.
+           MOVE SPACES TO ParsedFields
+           MOVE 1 TO FieldIndex
+           MOVE SPACES TO CurrentField
+           MOVE 0 TO CurrentLength
+           MOVE 'N' TO InQuotes
+           MOVE 'N' TO RecordMalformed
+           COMPUTE LineLength = FUNCTION LENGTH(FUNCTION TRIM(InputRecord))
+           IF LineLength = 0
+               MOVE 'Y' TO RecordMalformed
+           ELSE
+      *>      LineLength is measured off the trimmed copy, but the scan
+      *>      below reads InputRecord itself starting at column 1 -
+      *>      if the record has leading spaces, LineLength is too
+      *>      short for the untrimmed line and the scan window slides
+      *>      off the true content, silently dropping characters off
+      *>      the tail (the last field) instead of the leading blanks.
+      *>      A well-formed CSV row never starts with a space, so
+      *>      treat one as a malformed record rather than resync the
+      *>      scan around it.
+               IF InputRecord(1:1) = SPACE
+                   MOVE 'Y' TO RecordMalformed
+               END-IF
+           END-IF
+           IF RecordMalformed = 'N'
+               PERFORM VARYING CharIndex FROM 1 BY 1
+                       UNTIL CharIndex > LineLength
+                   MOVE InputRecord(CharIndex:1) TO OneChar
+                   EVALUATE TRUE
+                       WHEN OneChar = '"' AND InQuotes = 'Y'
+                           AND CharIndex < LineLength
+                           AND InputRecord(CharIndex + 1:1) = '"'
+      *>                  RFC4180 "" escape for a literal quote inside
+      *>                  a quoted field - store one quote character
+      *>                  and skip past both source characters instead
+      *>                  of toggling InQuotes on the first one.
+                           IF CurrentLength < 50
+                               ADD 1 TO CurrentLength
+                               MOVE '"' TO CurrentField(CurrentLength:1)
+                           ELSE
+                               MOVE 'Y' TO RecordMalformed
+                           END-IF
+                           ADD 1 TO CharIndex
+                       WHEN OneChar = '"'
+                           IF InQuotes = 'Y'
+                               MOVE 'N' TO InQuotes
+                           ELSE
+                               MOVE 'Y' TO InQuotes
+                           END-IF
+                       WHEN OneChar = ',' AND InQuotes = 'N'
+                           PERFORM StoreField
+                       WHEN OTHER
+                           IF CurrentLength < 50
+                               ADD 1 TO CurrentLength
+                               MOVE OneChar TO CurrentField(CurrentLength:1)
+                           ELSE
+                               MOVE 'Y' TO RecordMalformed
+                           END-IF
+                   END-EVALUATE
+               END-PERFORM
+               PERFORM StoreField
+               IF InQuotes = 'Y' OR FieldIndex NOT = 7
+                   MOVE 'Y' TO RecordMalformed
+               END-IF
+           END-IF.
+
+       StoreField.
+           IF FieldIndex NOT > 6
+               MOVE CurrentField TO FieldTable(FieldIndex)
+           END-IF
+           ADD 1 TO FieldIndex
+           MOVE SPACES TO CurrentField
+           MOVE 0 TO CurrentLength.
+
+       MapFields.
+           MOVE FieldTable(1) TO OrderID
+           MOVE FieldTable(2) TO CustomerName
+           MOVE FieldTable(3) TO AddressField
+           MOVE FieldTable(4) TO Item
+           MOVE FieldTable(5) TO Amount
+           MOVE FieldTable(6) TO PurchaseFrequency.
+
+      *>  Amount must be a plain numeric value (an optional decimal
+      *>  point is allowed) that fits WS-AMOUNT-NUM's precision, the
+      *>  same width used to accumulate the control totals - anything
+      *>  else is routed to MalformedFile instead of being truncated
+      *>  or passed through untouched, the way CSVBATCHPROCESS's
+      *>  VALIDATE-AMOUNT rejects an unparsable Amount.
+       ValidateAmount.
+           MOVE 'Y' TO AmountValid
+           MOVE ZERO TO WS-AMOUNT-NUM
+           IF FUNCTION TRIM(Amount) = SPACES
+               MOVE 'N' TO AmountValid
+           ELSE
+               COMPUTE WS-TEST-RESULT =
+                   FUNCTION TEST-NUMVAL-C(FUNCTION TRIM(Amount))
+               IF WS-TEST-RESULT NOT = 0 OR
+                  FUNCTION NUMVAL-C(FUNCTION TRIM(Amount)) < 0
+                   MOVE 'N' TO AmountValid
+               ELSE
+                   COMPUTE WS-AMOUNT-NUM =
+                       FUNCTION NUMVAL-C(FUNCTION TRIM(Amount))
+                       ON SIZE ERROR
+                           MOVE 'N' TO AmountValid
+                   END-COMPUTE
+               END-IF
+           END-IF.
+
+       WriteMalformedRecord.
+           ADD 1 TO WS-RECORDS-MALFORMED
+           MOVE SPACES TO MalformedRecord
+           STRING FUNCTION TRIM(WS-MALFORMED-REASON), " ",
+                  FUNCTION TRIM(InputRecord)
+               DELIMITED BY SIZE INTO MalformedRecord
+           END-STRING
+           WRITE MalformedRecord.
+
+       WriteControlTotals.
+           MOVE SPACES TO ControlTotalsRecord
+           STRING "Records Read: ", FUNCTION TRIM(WS-RECORDS-READ)
+               DELIMITED BY SIZE INTO ControlTotalsRecord
+           END-STRING
+           WRITE ControlTotalsRecord
+
+           MOVE SPACES TO ControlTotalsRecord
+           STRING "Records Written: ", FUNCTION TRIM(WS-RECORDS-WRITTEN)
+               DELIMITED BY SIZE INTO ControlTotalsRecord
+           END-STRING
+           WRITE ControlTotalsRecord
+
+           MOVE SPACES TO ControlTotalsRecord
+           STRING "Records Malformed: ", FUNCTION TRIM(WS-RECORDS-MALFORMED)
+               DELIMITED BY SIZE INTO ControlTotalsRecord
+           END-STRING
+           WRITE ControlTotalsRecord
+
+           MOVE WS-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT-EDIT
+           MOVE SPACES TO ControlTotalsRecord
+           STRING "Total Amount: ", FUNCTION TRIM(WS-TOTAL-AMOUNT-EDIT)
+               DELIMITED BY SIZE INTO ControlTotalsRecord
+           END-STRING
+           WRITE ControlTotalsRecord
+
+           MOVE SPACES TO ControlTotalsRecord
+           STRING "Records Flagged As Exceptions: ",
+                  FUNCTION TRIM(WS-RECORDS-EXCEPTION)
+               DELIMITED BY SIZE INTO ControlTotalsRecord
+           END-STRING
+           WRITE ControlTotalsRecord.
+
+      *>  OutputRecord is sized well past what six PIC X(50) fields
+      *>  plus their labels can ever produce, but a record that still
+      *>  overflows it is routed to MalformedFile instead of being
+      *>  written truncated and counted as a good record - the same
+      *>  treatment ParseCsvRecord gives a record that overflows a
+      *>  single field.
        TransformRecord.
            MOVE SPACES TO OutputRecord
-           STRING "Order: ", OrderID, " | ",
-                  CustomerName, " | ",
-                  AddressField, " | ",
-                  Item, " | ",
-                  Amount, " | Frequency: ",
-                  PurchaseFrequency
+           MOVE 'N' TO TransformFailed
+           STRING "Order: ", FUNCTION TRIM(OrderID), " | ",
+                  FUNCTION TRIM(CustomerName), " | ",
+                  FUNCTION TRIM(AddressField), " | ",
+                  FUNCTION TRIM(Item), " | ",
+                  FUNCTION TRIM(Amount), " | Frequency: ",
+                  FUNCTION TRIM(PurchaseFrequency)
               INTO OutputRecord
-              ON OVERFLOW DISPLAY "Error writing record."
+              ON OVERFLOW MOVE 'Y' TO TransformFailed
+           END-STRING
+           IF TransformFailed = 'Y'
+               MOVE "OVERFLOW" TO WS-MALFORMED-REASON
+               PERFORM WriteMalformedRecord
+           ELSE
+               WRITE OutputRecord
+               ADD 1 TO WS-RECORDS-WRITTEN
+               ADD WS-AMOUNT-NUM TO WS-TOTAL-AMOUNT
+           END-IF.
+
+      *>  Flags an order whose Amount is unusually high for its
+      *>  PurchaseFrequency band - a low-frequency customer placing a
+      *>  large single order is exactly the pattern the fraud/returns
+      *>  desk looks for.
+       CheckAmountException.
+           MOVE 'N' TO ExceptionFlag
+           MOVE ZERO TO WS-FREQ-NUM
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(PurchaseFrequency)) = 0
+               COMPUTE WS-FREQ-NUM =
+                   FUNCTION NUMVAL(FUNCTION TRIM(PurchaseFrequency))
+           END-IF
+           EVALUATE TRUE
+               WHEN WS-FREQ-NUM <= 2
+                   MOVE 500.00 TO WS-THRESHOLD
+               WHEN WS-FREQ-NUM <= 5
+                   MOVE 2000.00 TO WS-THRESHOLD
+               WHEN OTHER
+                   MOVE 10000.00 TO WS-THRESHOLD
+           END-EVALUATE
+           IF WS-AMOUNT-NUM > WS-THRESHOLD
+               MOVE 'Y' TO ExceptionFlag
+               PERFORM WriteExceptionRecord
+           END-IF.
+
+      *>  Mirrors TransformRecord's own overflow handling - a record
+      *>  that overflows ExceptionRecord is neither written nor
+      *>  counted, instead of counting and half-writing it.
+       WriteExceptionRecord.
+           MOVE 'N' TO ExceptionWriteFailed
+           MOVE WS-THRESHOLD TO WS-THRESHOLD-EDIT
+           MOVE SPACES TO ExceptionRecord
+           STRING "Order: ", FUNCTION TRIM(OrderID),
+                  " | Amount: ", FUNCTION TRIM(Amount),
+                  " | Frequency: ", FUNCTION TRIM(PurchaseFrequency),
+                  " | Threshold: ", FUNCTION TRIM(WS-THRESHOLD-EDIT)
+               DELIMITED BY SIZE INTO ExceptionRecord
+               ON OVERFLOW MOVE 'Y' TO ExceptionWriteFailed
            END-STRING
-           WRITE OutputRecord.
+           IF ExceptionWriteFailed = 'Y'
+               DISPLAY "Error writing exception record for Order "
+                   FUNCTION TRIM(OrderID)
+           ELSE
+               ADD 1 TO WS-RECORDS-EXCEPTION
+               WRITE ExceptionRecord
+           END-IF.
