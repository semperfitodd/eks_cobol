@@ -9,6 +9,16 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CLEAN-FILE ASSIGN TO DYNAMIC WS-TSV-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJ-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MANIFEST-FILE ASSIGN TO DYNAMIC WS-MANIFEST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO "/output/ingestion_summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LAYOUT-FILE ASSIGN TO DYNAMIC WS-LAYOUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LAYOUT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,9 +31,22 @@
        FD  CLEAN-FILE.
        01  CLEAN-RECORD PIC X(512).
 
+       FD  REJECT-FILE.
+       01  REJECT-RECORD PIC X(600).
+
+       FD  MANIFEST-FILE.
+       01  MANIFEST-RECORD PIC X(256).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD PIC X(200).
+
+       FD  LAYOUT-FILE.
+       01  LAYOUT-RECORD PIC X(300).
+
        WORKING-STORAGE SECTION.
        01  WS-CSV-FILENAME PIC X(512).
        01  WS-TSV-FILENAME PIC X(512).
+       01  WS-REJ-FILENAME PIC X(512).
        01  WS-TEMP PIC X(512).
        01  WS-BASENAME PIC X(256).
        01  WS-MODIFIED-NAME PIC X(256).
@@ -31,17 +54,105 @@
        01  WS-CLEANUP-EOF PIC X VALUE 'N'.
        01  WS-DELIMITER PIC X VALUE ','.
        01  WS-TAB PIC X VALUE '    '.
-       01  WS-FIELD1 PIC X(100).
-       01  WS-FIELD2 PIC X(100).
-       01  WS-FIELD3 PIC X(200).
-       01  WS-FIELD4 PIC X(50).
+
+      *>  Row storage is a table rather than four fixed WS-FIELDn
+      *>  items so the column count can actually vary by vendor, the
+      *>  way csv_layouts.cfg's FIELD-COUNT column advertises - the
+      *>  first column is always treated as the date and the last
+      *>  configured column (WS-FIELD(WS-EXPECTED-FIELDCOUNT)) as the
+      *>  amount, matching every layout (default 4-column included).
+       01  WS-FIELD-TAB.
+           05  WS-FIELD PIC X(200) OCCURS 20 TIMES.
+       01  WS-CLEAN-IDX PIC 9(2) VALUE 0.
+       01  WS-CLEAN-BUILD PIC X(512).
+       01  WS-APPEND-BUFFER PIC X(512).
        01  VALID-DATE      PIC X VALUE 'N'.
        01  VALID-AMOUNT    PIC X VALUE 'N'.
+       01  WS-REASON-CODE  PIC X(30).
+
+      *>  Checkpoint/restart support: a manifest of already-completed
+      *>  files is loaded at startup so a restarted run skips files a
+      *>  prior run already finished, instead of reprocessing or
+      *>  (if the file list was hand-edited) silently skipping one.
+       01  WS-MANIFEST-FILENAME PIC X(512)
+               VALUE "/output/completed_files.txt".
+       01  WS-MANIFEST-STATUS PIC XX.
+       01  WS-MANIFEST-EOF PIC X VALUE 'N'.
+       01  WS-COMPLETED-COUNT PIC 9(4) VALUE 0.
+       01  WS-COMPLETED-IDX PIC 9(4) VALUE 0.
+       01  WS-ALREADY-DONE PIC X VALUE 'N'.
+       01  WS-CURRENT-FILE PIC X(512).
+       01  WS-FILENAME-LEN PIC 9(3) VALUE 0.
+       01  WS-FILENAME-IDX PIC 9(3) VALUE 0.
+       01  WS-FILENAME-CHAR PIC X VALUE SPACE.
+       01  WS-FILENAME-SAFE PIC X VALUE 'Y'.
+       01  WS-COMPLETED-TAB.
+           05  WS-COMPLETED-ENTRY PIC X(256) OCCURS 1000 TIMES.
+
+      *>  Per-file and run-level summary reporting: per-file counters
+      *>  are reset in PROCESS-FILE and rolled into WS-SUMMARY-TAB by
+      *>  RECORD-FILE-SUMMARY once a file finishes, then written out
+      *>  as one report by WRITE-SUMMARY-REPORT at the end of the run.
+       01  WS-FILE-RECORDS-READ    PIC 9(6) VALUE 0.
+       01  WS-FILE-RECORDS-VALID   PIC 9(6) VALUE 0.
+       01  WS-FILE-RECORDS-INVALID PIC 9(6) VALUE 0.
+       01  WS-FILE-TOTAL-AMOUNT    PIC 9(9)V99 VALUE 0.
+       01  WS-RUN-RECORDS-READ     PIC 9(7) VALUE 0.
+       01  WS-RUN-RECORDS-VALID    PIC 9(7) VALUE 0.
+       01  WS-RUN-RECORDS-INVALID  PIC 9(7) VALUE 0.
+       01  WS-RUN-TOTAL-AMOUNT     PIC 9(11)V99 VALUE 0.
+      *>  Edited pictures used only when writing an amount to the
+      *>  summary report - FUNCTION TRIM on the raw V99 fields prints
+      *>  the assumed decimal point as a digit instead of a period.
+       01  WS-SUMMARY-AMOUNT-EDIT  PIC Z(8)9.99.
+       01  WS-RUN-AMOUNT-EDIT      PIC Z(10)9.99.
+       01  WS-SUMMARY-COUNT        PIC 9(4) VALUE 0.
+       01  WS-SUMMARY-IDX          PIC 9(4) VALUE 0.
+       01  WS-SUMMARY-TAB.
+           05  WS-SUMMARY-ENTRY OCCURS 1000 TIMES.
+               10  WS-SUMMARY-FILENAME PIC X(256).
+               10  WS-SUMMARY-READ     PIC 9(6).
+               10  WS-SUMMARY-VALID    PIC 9(6).
+               10  WS-SUMMARY-INVALID  PIC 9(6).
+               10  WS-SUMMARY-AMOUNT   PIC 9(9)V99.
+
+      *>  Configurable per-vendor CSV shape: LOAD-LAYOUT-CONFIG reads
+      *>  /output/csv_layouts.cfg (one line per vendor filename
+      *>  pattern: PATTERN|DELIMITER|FIELD-COUNT|HEADER) at startup,
+      *>  and FIND-LAYOUT-FOR-FILE matches the raw filename against it
+      *>  at the start of PROCESS-FILE so WS-DELIMITER, the expected
+      *>  header, and the expected field count can all vary by vendor
+      *>  instead of being hardcoded to one comma-delimited 4-column
+      *>  shape.  A file that matches no pattern falls back to that
+      *>  original comma/4-field/standard-header shape.
+       01  WS-LAYOUT-FILENAME PIC X(512)
+               VALUE "/output/csv_layouts.cfg".
+       01  WS-LAYOUT-STATUS PIC XX.
+       01  WS-LAYOUT-EOF PIC X VALUE 'N'.
+       01  WS-LAYOUT-COUNT PIC 9(3) VALUE 0.
+       01  WS-LAYOUT-IDX PIC 9(3) VALUE 0.
+       01  WS-LAYOUT-DELIM-TEXT PIC X(10).
+       01  WS-LAYOUT-COUNT-TEXT PIC X(10).
+       01  WS-LAYOUT-TAB.
+           05  WS-LAYOUT-ENTRY OCCURS 50 TIMES.
+               10  WS-LAYOUT-PATTERN    PIC X(50).
+               10  WS-LAYOUT-DELIM      PIC X.
+               10  WS-LAYOUT-FIELDCOUNT PIC 9(2).
+               10  WS-LAYOUT-HEADER     PIC X(200).
+       01  WS-EXPECTED-FIELDCOUNT PIC 9(2) VALUE 4.
+       01  WS-EXPECTED-HEADER     PIC X(200)
+               VALUE "Date,Transaction Type,Description,Amount".
+       01  WS-ACTUAL-FIELDCOUNT   PIC 9(2) VALUE 0.
+       01  WS-FIELD-OVERFLOW      PIC X VALUE 'N'.
+       01  VALID-FIELDCOUNT       PIC X VALUE 'Y'.
+       01  WS-ARCHIVE-CMD         PIC X(600).
 
        PROCEDURE DIVISION.
 
        MAIN-PROCESS.
            PERFORM PREPARE-FILE-LIST
+           PERFORM LOAD-LAYOUT-CONFIG
+           PERFORM LOAD-COMPLETED-FILES
            OPEN INPUT FILE-LIST
 
            PERFORM UNTIL WS-EOF = 'Y'
@@ -49,8 +160,101 @@
            END-PERFORM
 
            CLOSE FILE-LIST
+           PERFORM WRITE-SUMMARY-REPORT
            STOP RUN.
 
+       LOAD-COMPLETED-FILES.
+           MOVE 0 TO WS-COMPLETED-COUNT
+           MOVE 'N' TO WS-MANIFEST-EOF
+           OPEN INPUT MANIFEST-FILE
+           IF WS-MANIFEST-STATUS = "00"
+               PERFORM UNTIL WS-MANIFEST-EOF = 'Y'
+                   READ MANIFEST-FILE
+                       AT END MOVE 'Y' TO WS-MANIFEST-EOF
+                       NOT AT END
+                           IF WS-COMPLETED-COUNT < 1000
+                               ADD 1 TO WS-COMPLETED-COUNT
+                               MOVE MANIFEST-RECORD
+                                   TO WS-COMPLETED-ENTRY(WS-COMPLETED-COUNT)
+                           ELSE
+                               DISPLAY "WARNING: completed_files.txt has "
+                                   "more than 1000 entries - checkpoint "
+                                   "table is full, further entries will "
+                                   "not be recognized as already done."
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MANIFEST-FILE
+           END-IF.
+
+       LOAD-LAYOUT-CONFIG.
+           MOVE 0 TO WS-LAYOUT-COUNT
+           MOVE 'N' TO WS-LAYOUT-EOF
+           OPEN INPUT LAYOUT-FILE
+           IF WS-LAYOUT-STATUS = "00"
+               PERFORM UNTIL WS-LAYOUT-EOF = 'Y'
+                   READ LAYOUT-FILE
+                       AT END MOVE 'Y' TO WS-LAYOUT-EOF
+                       NOT AT END PERFORM PARSE-LAYOUT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE LAYOUT-FILE
+           END-IF.
+
+      *>  WS-FIELD-TAB holds up to 20 columns, so a configured
+      *>  FIELD-COUNT outside 1-20 can never be satisfied - every
+      *>  record for that vendor would be rejected forever with no
+      *>  indication why.  Rather than load a pattern that is
+      *>  guaranteed to reject 100% of a vendor's data, discard the
+      *>  line and warn loudly so a bad control-file entry is caught
+      *>  at startup instead of in the reject file.
+       PARSE-LAYOUT-LINE.
+           IF WS-LAYOUT-COUNT < 50
+               ADD 1 TO WS-LAYOUT-COUNT
+               UNSTRING LAYOUT-RECORD DELIMITED BY "|"
+                   INTO WS-LAYOUT-PATTERN(WS-LAYOUT-COUNT),
+                        WS-LAYOUT-DELIM-TEXT,
+                        WS-LAYOUT-COUNT-TEXT,
+                        WS-LAYOUT-HEADER(WS-LAYOUT-COUNT)
+               END-UNSTRING
+               MOVE WS-LAYOUT-DELIM-TEXT(1:1)
+                   TO WS-LAYOUT-DELIM(WS-LAYOUT-COUNT)
+               COMPUTE WS-LAYOUT-FIELDCOUNT(WS-LAYOUT-COUNT) =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-LAYOUT-COUNT-TEXT))
+               IF WS-LAYOUT-FIELDCOUNT(WS-LAYOUT-COUNT) < 1 OR
+                  WS-LAYOUT-FIELDCOUNT(WS-LAYOUT-COUNT) > 20
+                   DISPLAY "WARNING: csv_layouts.cfg entry for "
+                       FUNCTION TRIM(WS-LAYOUT-PATTERN(WS-LAYOUT-COUNT))
+                       " requests FIELD-COUNT "
+                       WS-LAYOUT-FIELDCOUNT(WS-LAYOUT-COUNT)
+                       " which is outside the supported 1-20 range -"
+                       " entry ignored."
+                   SUBTRACT 1 FROM WS-LAYOUT-COUNT
+               END-IF
+           END-IF.
+
+      *>  Matches the raw filename against each configured pattern (a
+      *>  simple leading-substring match) and adopts that pattern's
+      *>  delimiter/field-count/header; a file that matches nothing
+      *>  keeps the comma/4-field/standard-header defaults set above.
+       FIND-LAYOUT-FOR-FILE.
+           MOVE ',' TO WS-DELIMITER
+           MOVE 4 TO WS-EXPECTED-FIELDCOUNT
+           MOVE "Date,Transaction Type,Description,Amount"
+               TO WS-EXPECTED-HEADER
+           PERFORM VARYING WS-LAYOUT-IDX FROM 1 BY 1
+                   UNTIL WS-LAYOUT-IDX > WS-LAYOUT-COUNT
+               IF WS-CURRENT-FILE(1:FUNCTION LENGTH(
+                       FUNCTION TRIM(WS-LAYOUT-PATTERN(WS-LAYOUT-IDX)))) =
+                  FUNCTION TRIM(WS-LAYOUT-PATTERN(WS-LAYOUT-IDX))
+                   MOVE WS-LAYOUT-DELIM(WS-LAYOUT-IDX) TO WS-DELIMITER
+                   MOVE WS-LAYOUT-FIELDCOUNT(WS-LAYOUT-IDX)
+                       TO WS-EXPECTED-FIELDCOUNT
+                   MOVE WS-LAYOUT-HEADER(WS-LAYOUT-IDX)
+                       TO WS-EXPECTED-HEADER
+               END-IF
+           END-PERFORM.
+
        PREPARE-FILE-LIST.
            DISPLAY "Preparing file list..."
            CALL "SYSTEM" USING
@@ -61,11 +265,96 @@
            READ FILE-LIST INTO WS-TEMP
                AT END MOVE 'Y' TO WS-EOF
                NOT AT END
-                   DISPLAY "Processing file: " WS-TEMP
-                   PERFORM PROCESS-FILE
+                   MOVE FUNCTION TRIM(WS-TEMP) TO WS-CURRENT-FILE
+                   PERFORM CHECK-FILENAME-SAFE
+                   IF WS-FILENAME-SAFE = 'N'
+                       DISPLAY "Skipping unsafe file name: "
+                           FUNCTION TRIM(WS-CURRENT-FILE)
+                   ELSE
+                       PERFORM CHECK-ALREADY-COMPLETED
+                       IF WS-ALREADY-DONE = 'Y'
+                           DISPLAY "Skipping already-completed file: "
+                               FUNCTION TRIM(WS-CURRENT-FILE)
+                       ELSE
+                           DISPLAY "Processing file: " WS-TEMP
+                           PERFORM PROCESS-FILE
+                           PERFORM RECORD-COMPLETED-FILE
+                       END-IF
+                   END-IF
            END-READ.
 
+      *>  WS-CURRENT-FILE comes straight from the ls/xargs glob over
+      *>  /output/raw-data, an externally-droppable directory, and
+      *>  ARCHIVE-RAW-FILE concatenates it unquoted into a CALL
+      *>  "SYSTEM" command - so a dropped file named with shell
+      *>  metacharacters (";", "|", "`", "$(...)", etc.) could run
+      *>  arbitrary commands.  Only plain filename characters
+      *>  (letters, digits, '.', '_', '-') are allowed through;
+      *>  anything else is rejected before it ever reaches PROCESS-FILE
+      *>  or ARCHIVE-RAW-FILE.
+       CHECK-FILENAME-SAFE.
+           MOVE 'Y' TO WS-FILENAME-SAFE
+           COMPUTE WS-FILENAME-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-CURRENT-FILE))
+           IF WS-FILENAME-LEN = 0
+               MOVE 'N' TO WS-FILENAME-SAFE
+           ELSE
+               PERFORM VARYING WS-FILENAME-IDX FROM 1 BY 1
+                       UNTIL WS-FILENAME-IDX > WS-FILENAME-LEN
+                   MOVE WS-CURRENT-FILE(WS-FILENAME-IDX:1)
+                       TO WS-FILENAME-CHAR
+                   IF NOT ((WS-FILENAME-CHAR >= 'A' AND
+                             WS-FILENAME-CHAR <= 'Z') OR
+                           (WS-FILENAME-CHAR >= 'a' AND
+                             WS-FILENAME-CHAR <= 'z') OR
+                           (WS-FILENAME-CHAR >= '0' AND
+                             WS-FILENAME-CHAR <= '9') OR
+                           WS-FILENAME-CHAR = '.' OR
+                           WS-FILENAME-CHAR = '_' OR
+                           WS-FILENAME-CHAR = '-')
+                       MOVE 'N' TO WS-FILENAME-SAFE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       CHECK-ALREADY-COMPLETED.
+           MOVE 'N' TO WS-ALREADY-DONE
+           PERFORM VARYING WS-COMPLETED-IDX FROM 1 BY 1
+                   UNTIL WS-COMPLETED-IDX > WS-COMPLETED-COUNT
+               IF FUNCTION TRIM(WS-COMPLETED-ENTRY(WS-COMPLETED-IDX)) =
+                  FUNCTION TRIM(WS-CURRENT-FILE)
+                   MOVE 'Y' TO WS-ALREADY-DONE
+               END-IF
+           END-PERFORM.
+
+      *>  WS-TEMP is reused by PROCESS-FILE as its CSV line buffer, so
+      *>  the just-completed file's name is taken from WS-CURRENT-FILE,
+      *>  not WS-TEMP, which by this point holds the last CSV line read.
+       RECORD-COMPLETED-FILE.
+           OPEN EXTEND MANIFEST-FILE
+           IF WS-MANIFEST-STATUS NOT = "00"
+               OPEN OUTPUT MANIFEST-FILE
+               CLOSE MANIFEST-FILE
+               OPEN EXTEND MANIFEST-FILE
+           END-IF
+           MOVE SPACES TO MANIFEST-RECORD
+           MOVE WS-CURRENT-FILE TO MANIFEST-RECORD
+           WRITE MANIFEST-RECORD
+           CLOSE MANIFEST-FILE
+           IF WS-COMPLETED-COUNT < 1000
+               ADD 1 TO WS-COMPLETED-COUNT
+               MOVE WS-CURRENT-FILE
+                   TO WS-COMPLETED-ENTRY(WS-COMPLETED-COUNT)
+           ELSE
+               DISPLAY "WARNING: checkpoint table is full (1000 "
+                   "entries) - " FUNCTION TRIM(WS-CURRENT-FILE)
+                   " was recorded in completed_files.txt but will "
+                   "not be recognized as already done on a restart."
+           END-IF.
+
        PROCESS-FILE.
+           PERFORM FIND-LAYOUT-FOR-FILE
+
            STRING "/output/raw-data/"
                   FUNCTION TRIM(WS-TEMP)
                   DELIMITED BY SIZE
@@ -84,58 +373,233 @@
                   DELIMITED BY SIZE
                   INTO WS-TSV-FILENAME
 
+           MOVE FUNCTION TRIM(WS-TSV-FILENAME) TO WS-REJ-FILENAME
+           INSPECT WS-REJ-FILENAME REPLACING FIRST ".tsv" BY ".rej"
+
            DISPLAY "Input CSV File: " WS-CSV-FILENAME
            DISPLAY "Output TSV File: " WS-TSV-FILENAME
 
-           OPEN INPUT CSV-FILE OUTPUT CLEAN-FILE
+           OPEN INPUT CSV-FILE OUTPUT CLEAN-FILE OUTPUT REJECT-FILE
 
            MOVE 'N' TO WS-CLEANUP-EOF
+           MOVE 0 TO WS-FILE-RECORDS-READ
+           MOVE 0 TO WS-FILE-RECORDS-VALID
+           MOVE 0 TO WS-FILE-RECORDS-INVALID
+           MOVE 0 TO WS-FILE-TOTAL-AMOUNT
 
            PERFORM UNTIL WS-CLEANUP-EOF = 'Y'
                READ CSV-FILE INTO WS-TEMP
                    AT END MOVE 'Y' TO WS-CLEANUP-EOF
                    NOT AT END
-                       IF FUNCTION TRIM(WS-TEMP) = "Date,Transaction Type,Description,Amount"
+                       IF FUNCTION TRIM(WS-TEMP) = FUNCTION TRIM(WS-EXPECTED-HEADER)
                            CONTINUE *> Skip header row
                        ELSE
+                           ADD 1 TO WS-FILE-RECORDS-READ
+                           PERFORM PARSE-CSV-FIELDS
                            PERFORM VALIDATE-DATA
                            IF VALID-DATE = 'Y' AND VALID-AMOUNT = 'Y'
-                               PERFORM CONVERT-CSV-TO-TSV
+                              AND VALID-FIELDCOUNT = 'Y'
+                               PERFORM WRITE-CLEAN-RECORD
+                               ADD 1 TO WS-FILE-RECORDS-VALID
+                               ADD FUNCTION NUMVAL-C(FUNCTION TRIM(
+                                   WS-FIELD(WS-EXPECTED-FIELDCOUNT)))
+                                   TO WS-FILE-TOTAL-AMOUNT
                            ELSE
-                               DISPLAY "Invalid record skipped: " FUNCTION TRIM(WS-TEMP)
+                               PERFORM WRITE-REJECT-RECORD
+                               ADD 1 TO WS-FILE-RECORDS-INVALID
                            END-IF
                        END-IF
                END-READ
            END-PERFORM
 
-           CLOSE CSV-FILE CLEAN-FILE.
+           CLOSE CSV-FILE CLEAN-FILE REJECT-FILE
+           PERFORM ARCHIVE-RAW-FILE
+           PERFORM RECORD-FILE-SUMMARY.
+
+      *>  Moves the just-converted raw-data file into a processed
+      *>  subdirectory so PREPARE-FILE-LIST's ls/xargs glob (which is
+      *>  not recursive) stops listing it, and /output/raw-data only
+      *>  ever shows files still waiting to be picked up.
+      *>  Built from WS-CURRENT-FILE (the plain basename captured in
+      *>  READ-NEXT-FILE) rather than WS-CSV-FILENAME - a DYNAMIC
+      *>  ASSIGN file-name field gets null-padded by the runtime once
+      *>  it has been used to OPEN a file, and CALL "SYSTEM" treats the
+      *>  first embedded null as end-of-string, silently truncating the
+      *>  command.
+       ARCHIVE-RAW-FILE.
+           DISPLAY "Archiving processed raw file: "
+               FUNCTION TRIM(WS-CURRENT-FILE)
+           MOVE SPACES TO WS-ARCHIVE-CMD
+           STRING "mkdir -p /output/raw-data/processed && mv /output/raw-data/",
+                  FUNCTION TRIM(WS-CURRENT-FILE),
+                  " /output/raw-data/processed/"
+               DELIMITED BY SIZE INTO WS-ARCHIVE-CMD
+           CALL "SYSTEM" USING WS-ARCHIVE-CMD.
+
+       PARSE-CSV-FIELDS.
+           MOVE 0 TO WS-ACTUAL-FIELDCOUNT
+           MOVE 'N' TO WS-FIELD-OVERFLOW
+           MOVE SPACES TO WS-FIELD-TAB
+           UNSTRING WS-TEMP DELIMITED BY WS-DELIMITER
+               INTO WS-FIELD(1), WS-FIELD(2), WS-FIELD(3), WS-FIELD(4),
+                    WS-FIELD(5), WS-FIELD(6), WS-FIELD(7), WS-FIELD(8),
+                    WS-FIELD(9), WS-FIELD(10), WS-FIELD(11), WS-FIELD(12),
+                    WS-FIELD(13), WS-FIELD(14), WS-FIELD(15), WS-FIELD(16),
+                    WS-FIELD(17), WS-FIELD(18), WS-FIELD(19), WS-FIELD(20)
+               TALLYING IN WS-ACTUAL-FIELDCOUNT
+               ON OVERFLOW MOVE 'Y' TO WS-FIELD-OVERFLOW
+           END-UNSTRING
+           IF WS-ACTUAL-FIELDCOUNT = WS-EXPECTED-FIELDCOUNT
+              AND WS-FIELD-OVERFLOW = 'N'
+               MOVE 'Y' TO VALID-FIELDCOUNT
+           ELSE
+               MOVE 'N' TO VALID-FIELDCOUNT
+           END-IF.
 
+      *>  The first column is always the date and the last configured
+      *>  column the amount, whatever WS-EXPECTED-FIELDCOUNT is for
+      *>  this vendor - see the WS-FIELD-TAB comment above.
        VALIDATE-DATA.
-           IF FUNCTION LENGTH(FUNCTION TRIM(WS-FIELD1)) = 10 AND
-              FUNCTION NUMVAL-C(FUNCTION TRIM(WS-FIELD1)) > ZERO AND
-              WS-FIELD1(5:1) = "-" AND
-              WS-FIELD1(8:1) = "-"
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-FIELD(1))) = 10 AND
+              WS-FIELD(1)(1:4) IS NUMERIC AND
+              WS-FIELD(1)(5:1) = "-" AND
+              WS-FIELD(1)(6:2) IS NUMERIC AND
+              WS-FIELD(1)(8:1) = "-" AND
+              WS-FIELD(1)(9:2) IS NUMERIC
                MOVE 'Y' TO VALID-DATE
            ELSE
                MOVE 'N' TO VALID-DATE
            END-IF
 
-           IF FUNCTION NUMVAL-C(FUNCTION TRIM(WS-FIELD4)) NOT = ZERO OR
-              FUNCTION TRIM(WS-FIELD4) = "0"
+           IF FUNCTION NUMVAL-C(FUNCTION TRIM(WS-FIELD(WS-EXPECTED-FIELDCOUNT)))
+              NOT = ZERO OR
+              FUNCTION TRIM(WS-FIELD(WS-EXPECTED-FIELDCOUNT)) = "0"
                MOVE 'Y' TO VALID-AMOUNT
            ELSE
                MOVE 'N' TO VALID-AMOUNT
            END-IF.
 
-       CONVERT-CSV-TO-TSV.
-           UNSTRING WS-TEMP DELIMITED BY WS-DELIMITER
-               INTO WS-FIELD1, WS-FIELD2, WS-FIELD3, WS-FIELD4
+      *>  Joins the first WS-EXPECTED-FIELDCOUNT columns with WS-TAB.
+      *>  Built up in WS-CLEAN-BUILD/WS-APPEND-BUFFER rather than
+      *>  CLEAN-RECORD itself - STRINGing a field into itself is
+      *>  unsafe in GnuCOBOL, the same reason WS-TSV-BASENAME exists
+      *>  as a separate field from WS-TSV-FILENAME elsewhere.
+       WRITE-CLEAN-RECORD.
+           MOVE SPACES TO WS-CLEAN-BUILD
+           MOVE FUNCTION TRIM(WS-FIELD(1)) TO WS-CLEAN-BUILD
+           PERFORM VARYING WS-CLEAN-IDX FROM 2 BY 1
+                   UNTIL WS-CLEAN-IDX > WS-EXPECTED-FIELDCOUNT
+               PERFORM APPEND-CLEAN-FIELD
+           END-PERFORM
+           MOVE SPACES TO CLEAN-RECORD
+           MOVE WS-CLEAN-BUILD TO CLEAN-RECORD
+           WRITE CLEAN-RECORD.
 
-           STRING FUNCTION TRIM(WS-FIELD1) WS-TAB
-                  FUNCTION TRIM(WS-FIELD2) WS-TAB
-                  FUNCTION TRIM(WS-FIELD3) WS-TAB
-                  FUNCTION TRIM(WS-FIELD4)
-               DELIMITED BY SIZE INTO CLEAN-RECORD
+       APPEND-CLEAN-FIELD.
+           MOVE SPACES TO WS-APPEND-BUFFER
+           STRING FUNCTION TRIM(WS-CLEAN-BUILD), WS-TAB,
+                  FUNCTION TRIM(WS-FIELD(WS-CLEAN-IDX))
+               DELIMITED BY SIZE INTO WS-APPEND-BUFFER
+           MOVE WS-APPEND-BUFFER TO WS-CLEAN-BUILD.
 
-           WRITE CLEAN-RECORD.
+       WRITE-REJECT-RECORD.
+           EVALUATE TRUE
+               WHEN VALID-FIELDCOUNT = 'N'
+                   MOVE "BADFIELDCOUNT" TO WS-REASON-CODE
+               WHEN VALID-DATE = 'N' AND VALID-AMOUNT = 'N'
+                   MOVE "BADDATE,BADAMOUNT" TO WS-REASON-CODE
+               WHEN VALID-DATE = 'N'
+                   MOVE "BADDATE" TO WS-REASON-CODE
+               WHEN OTHER
+                   MOVE "BADAMOUNT" TO WS-REASON-CODE
+           END-EVALUATE
+
+           DISPLAY "Invalid record skipped: " FUNCTION TRIM(WS-TEMP)
+               " Reason: " FUNCTION TRIM(WS-REASON-CODE)
+
+           MOVE SPACES TO REJECT-RECORD
+           STRING FUNCTION TRIM(WS-TEMP) WS-TAB
+                  FUNCTION TRIM(WS-REASON-CODE)
+               DELIMITED BY SIZE INTO REJECT-RECORD
+
+           WRITE REJECT-RECORD.
+
+       RECORD-FILE-SUMMARY.
+           ADD WS-FILE-RECORDS-READ TO WS-RUN-RECORDS-READ
+           ADD WS-FILE-RECORDS-VALID TO WS-RUN-RECORDS-VALID
+           ADD WS-FILE-RECORDS-INVALID TO WS-RUN-RECORDS-INVALID
+           ADD WS-FILE-TOTAL-AMOUNT TO WS-RUN-TOTAL-AMOUNT
+           IF WS-SUMMARY-COUNT < 1000
+               ADD 1 TO WS-SUMMARY-COUNT
+               MOVE WS-CURRENT-FILE TO WS-SUMMARY-FILENAME(WS-SUMMARY-COUNT)
+               MOVE WS-FILE-RECORDS-READ TO WS-SUMMARY-READ(WS-SUMMARY-COUNT)
+               MOVE WS-FILE-RECORDS-VALID
+                   TO WS-SUMMARY-VALID(WS-SUMMARY-COUNT)
+               MOVE WS-FILE-RECORDS-INVALID
+                   TO WS-SUMMARY-INVALID(WS-SUMMARY-COUNT)
+               MOVE WS-FILE-TOTAL-AMOUNT
+                   TO WS-SUMMARY-AMOUNT(WS-SUMMARY-COUNT)
+           END-IF.
+
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "CSVBATCHPROCESS Run Summary"
+               DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           PERFORM VARYING WS-SUMMARY-IDX FROM 1 BY 1
+                   UNTIL WS-SUMMARY-IDX > WS-SUMMARY-COUNT
+               MOVE WS-SUMMARY-AMOUNT(WS-SUMMARY-IDX) TO
+                   WS-SUMMARY-AMOUNT-EDIT
+               MOVE SPACES TO SUMMARY-RECORD
+               STRING "File: ",
+                      FUNCTION TRIM(WS-SUMMARY-FILENAME(WS-SUMMARY-IDX)),
+                      "  Read: ",
+                      FUNCTION TRIM(WS-SUMMARY-READ(WS-SUMMARY-IDX)),
+                      "  Valid: ",
+                      FUNCTION TRIM(WS-SUMMARY-VALID(WS-SUMMARY-IDX)),
+                      "  Invalid: ",
+                      FUNCTION TRIM(WS-SUMMARY-INVALID(WS-SUMMARY-IDX)),
+                      "  Amount: ",
+                      FUNCTION TRIM(WS-SUMMARY-AMOUNT-EDIT)
+                   DELIMITED BY SIZE INTO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+           END-PERFORM
+
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "Files Processed: ",
+                  FUNCTION TRIM(WS-SUMMARY-COUNT)
+               DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "Grand Total Records Read: ",
+                  FUNCTION TRIM(WS-RUN-RECORDS-READ)
+               DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "Grand Total Valid: ",
+                  FUNCTION TRIM(WS-RUN-RECORDS-VALID),
+                  "  Grand Total Invalid: ",
+                  FUNCTION TRIM(WS-RUN-RECORDS-INVALID)
+               DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE WS-RUN-TOTAL-AMOUNT TO WS-RUN-AMOUNT-EDIT
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "Grand Total Amount: ",
+                  FUNCTION TRIM(WS-RUN-AMOUNT-EDIT)
+               DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           CLOSE SUMMARY-FILE.
 
