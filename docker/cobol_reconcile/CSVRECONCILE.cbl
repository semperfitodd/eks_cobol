@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSVRECONCILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDERS-FILE ASSIGN TO "/mnt/efs/output/transformed_orders.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TSV-LIST-FILE ASSIGN TO "/output/tsv_filelist.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TSV-FILE ASSIGN TO DYNAMIC WS-TSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "/output/reconciliation_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *>  Sized to match TransformCSV's OutputRecord (PIC X(350)) - six
+      *>  PIC X(50) fields plus labels can reach ~333 bytes, and a LINE
+      *>  SEQUENTIAL READ into a shorter FD truncates silently with no
+      *>  file-status error.
+       FD  ORDERS-FILE.
+       01  ORDERS-RECORD PIC X(350).
+
+       FD  TSV-LIST-FILE.
+       01  TSV-LIST-RECORD PIC X(512).
+
+       FD  TSV-FILE.
+       01  TSV-RECORD PIC X(512).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TSV-FILENAME PIC X(512).
+       01  WS-TSV-BASENAME PIC X(512).
+       01  WS-EOF PIC X VALUE 'N'.
+       01  WS-LIST-EOF PIC X VALUE 'N'.
+       01  WS-TSV-EOF PIC X VALUE 'N'.
+       01  WS-IDX PIC 9(4) VALUE 0.
+       01  WS-JDX PIC 9(4) VALUE 0.
+       01  WS-FOUND PIC X VALUE 'N'.
+
+      *>  Orders side, parsed out of TransformCSV's
+      *>  "Order: <id> | <name> | <addr> | <item> | <amount> |
+      *>  Frequency: <freq>" line format.
+       01  WS-ORDER-PART1 PIC X(50).
+       01  WS-ORDER-PART2 PIC X(50).
+       01  WS-ORDER-PART3 PIC X(50).
+       01  WS-ORDER-PART4 PIC X(50).
+       01  WS-ORDER-PART5 PIC X(50).
+       01  WS-ORDER-PART6 PIC X(50).
+       01  WS-ORDER-COUNT PIC 9(4) VALUE 0.
+
+      *>  Ingestion side, parsed out of CSVBATCHPROCESS's clean TSV
+      *>  records.  CLEAN-RECORD is actually built with a single blank
+      *>  as its field separator (WS-TAB in IngestCSV.cbl is a PIC X
+      *>  item, so its "tab" VALUE is truncated to one space) rather
+      *>  than a real tab, so the fields are split here on SPACE.
+      *>  Since Description can itself contain spaces, the first token
+      *>  is taken as the date and the last as the amount, with
+      *>  everything in between folded back together as the
+      *>  description.
+       01  WS-TRANS-TOKENS.
+           05  WS-TRANS-TOKEN PIC X(50) OCCURS 20 TIMES.
+       01  WS-TRANS-TOKEN-COUNT PIC 9(3) VALUE 0.
+       01  WS-TRANS-OVERFLOW PIC X VALUE 'N'.
+       01  WS-TRANS-COUNT PIC 9(4) VALUE 0.
+
+      *>  Shared transaction layout - one copy per side of the
+      *>  reconciliation.  See TRANXREC.cpy for why matching is done on
+      *>  TRANX-AMOUNT rather than TRANX-KEY.
+       01  ORDERS-TAB.
+           05  ORDER-ENTRY OCCURS 2000 TIMES.
+               COPY TRANXREC
+                   REPLACING TRANX-SOURCE      BY ORDER-SOURCE
+                             TRANX-KEY         BY ORDER-KEY
+                             TRANX-DESCRIPTION BY ORDER-DESCRIPTION
+                             TRANX-AMOUNT      BY ORDER-AMOUNT
+                             TRANX-MATCHED     BY ORDER-MATCHED.
+
+       01  TRANS-TAB.
+           05  TRANS-ENTRY OCCURS 2000 TIMES.
+               COPY TRANXREC
+                   REPLACING TRANX-SOURCE      BY TRANS-SOURCE
+                             TRANX-KEY         BY TRANS-KEY
+                             TRANX-DESCRIPTION BY TRANS-DESCRIPTION
+                             TRANX-AMOUNT      BY TRANS-AMOUNT
+                             TRANX-MATCHED     BY TRANS-MATCHED.
+
+       01  WS-UNMATCHED-ORDERS PIC 9(4) VALUE 0.
+       01  WS-UNMATCHED-TRANS  PIC 9(4) VALUE 0.
+
+      *>  Edited picture used only when writing a TRANX-AMOUNT (PIC
+      *>  9(9)V99) to a report line - FUNCTION TRIM on the raw field
+      *>  prints the assumed decimal point as a digit instead of a
+      *>  period.
+       01  WS-AMOUNT-EDIT PIC Z(8)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM LOAD-ORDERS
+           PERFORM PREPARE-TSV-LIST
+           PERFORM LOAD-TRANSACTIONS
+           PERFORM MATCH-ORDERS-TO-TRANSACTIONS
+           PERFORM WRITE-REPORT
+           STOP RUN.
+
+      *>  --------------------------------------------------------
+      *>  Orders side
+      *>  --------------------------------------------------------
+       LOAD-ORDERS.
+           MOVE 0 TO WS-ORDER-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT ORDERS-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ORDERS-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM STORE-ORDER-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE ORDERS-FILE.
+
+       STORE-ORDER-RECORD.
+           MOVE SPACES TO WS-ORDER-PART1 WS-ORDER-PART2 WS-ORDER-PART3
+                          WS-ORDER-PART4 WS-ORDER-PART5 WS-ORDER-PART6
+           UNSTRING ORDERS-RECORD DELIMITED BY " | "
+               INTO WS-ORDER-PART1, WS-ORDER-PART2, WS-ORDER-PART3,
+                    WS-ORDER-PART4, WS-ORDER-PART5, WS-ORDER-PART6
+           END-UNSTRING
+           IF WS-ORDER-COUNT < 2000
+               ADD 1 TO WS-ORDER-COUNT
+               MOVE "ORDERS" TO ORDER-SOURCE(WS-ORDER-COUNT)
+      *>  Strip the "Order: " label (7 characters) off the first token.
+               MOVE WS-ORDER-PART1(8:) TO ORDER-KEY(WS-ORDER-COUNT)
+               MOVE WS-ORDER-PART2 TO ORDER-DESCRIPTION(WS-ORDER-COUNT)
+               MOVE 0 TO ORDER-AMOUNT(WS-ORDER-COUNT)
+               COMPUTE ORDER-AMOUNT(WS-ORDER-COUNT) =
+                   FUNCTION NUMVAL-C(FUNCTION TRIM(WS-ORDER-PART5))
+                   ON SIZE ERROR
+                       MOVE 0 TO ORDER-AMOUNT(WS-ORDER-COUNT)
+               END-COMPUTE
+               MOVE 'N' TO ORDER-MATCHED(WS-ORDER-COUNT)
+           END-IF.
+
+      *>  --------------------------------------------------------
+      *>  Ingested-transaction side
+      *>  --------------------------------------------------------
+       PREPARE-TSV-LIST.
+           DISPLAY "Preparing ingested-transaction file list..."
+           CALL "SYSTEM" USING
+               "ls /output/ingested-data/*.tsv | xargs -n 1 basename > /output/tsv_filelist.txt"
+           DISPLAY "Ingested-transaction file list prepared.".
+
+       LOAD-TRANSACTIONS.
+           MOVE 0 TO WS-TRANS-COUNT
+           MOVE 'N' TO WS-LIST-EOF
+           OPEN INPUT TSV-LIST-FILE
+           PERFORM UNTIL WS-LIST-EOF = 'Y'
+               READ TSV-LIST-FILE INTO WS-TSV-BASENAME
+                   AT END MOVE 'Y' TO WS-LIST-EOF
+                   NOT AT END PERFORM LOAD-ONE-TSV-FILE
+               END-READ
+           END-PERFORM
+           CLOSE TSV-LIST-FILE.
+
+       LOAD-ONE-TSV-FILE.
+           MOVE SPACES TO WS-TSV-FILENAME
+           STRING "/output/ingested-data/" FUNCTION TRIM(WS-TSV-BASENAME)
+               DELIMITED BY SIZE INTO WS-TSV-FILENAME
+           OPEN INPUT TSV-FILE
+           MOVE 'N' TO WS-TSV-EOF
+           PERFORM UNTIL WS-TSV-EOF = 'Y'
+               READ TSV-FILE
+                   AT END MOVE 'Y' TO WS-TSV-EOF
+                   NOT AT END PERFORM STORE-TRANS-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE TSV-FILE.
+
+       STORE-TRANS-RECORD.
+           PERFORM SPLIT-TRANS-RECORD-BY-SPACE
+           IF WS-TRANS-TOKEN-COUNT > 0 AND WS-TRANS-COUNT < 2000
+              AND WS-TRANS-OVERFLOW = 'N'
+               ADD 1 TO WS-TRANS-COUNT
+               MOVE "INGESTED" TO TRANS-SOURCE(WS-TRANS-COUNT)
+               MOVE WS-TRANS-TOKEN(1) TO TRANS-KEY(WS-TRANS-COUNT)
+               PERFORM BUILD-TRANS-DESCRIPTION
+               MOVE 0 TO TRANS-AMOUNT(WS-TRANS-COUNT)
+               COMPUTE TRANS-AMOUNT(WS-TRANS-COUNT) =
+                   FUNCTION NUMVAL-C(
+                       FUNCTION TRIM(WS-TRANS-TOKEN(WS-TRANS-TOKEN-COUNT)))
+                   ON SIZE ERROR
+                       MOVE 0 TO TRANS-AMOUNT(WS-TRANS-COUNT)
+               END-COMPUTE
+               MOVE 'N' TO TRANS-MATCHED(WS-TRANS-COUNT)
+           END-IF.
+
+      *>  Everything strictly between the first token (date) and the
+      *>  last token (amount) is the transaction type and description,
+      *>  folded back together with single blanks.
+       BUILD-TRANS-DESCRIPTION.
+           MOVE SPACES TO TRANS-DESCRIPTION(WS-TRANS-COUNT)
+           IF WS-TRANS-TOKEN-COUNT > 2
+               MOVE WS-TRANS-TOKEN(2) TO TRANS-DESCRIPTION(WS-TRANS-COUNT)
+               PERFORM VARYING WS-JDX FROM 3 BY 1
+                       UNTIL WS-JDX > WS-TRANS-TOKEN-COUNT - 1
+                   STRING FUNCTION TRIM(TRANS-DESCRIPTION(WS-TRANS-COUNT)),
+                          " ", FUNCTION TRIM(WS-TRANS-TOKEN(WS-JDX))
+                       DELIMITED BY SIZE
+                       INTO TRANS-DESCRIPTION(WS-TRANS-COUNT)
+               END-PERFORM
+           END-IF.
+
+      *>  Uses every WS-TRANS-TOKEN slot the table has (20).  A line
+      *>  with still more space-delimited words than that trips
+      *>  ON OVERFLOW - WS-TRANS-OVERFLOW then keeps STORE-TRANS-RECORD
+      *>  from treating whatever token TALLYING happened to stop on as
+      *>  the amount, since that token is Description text, not a
+      *>  dollar figure.
+       SPLIT-TRANS-RECORD-BY-SPACE.
+           MOVE SPACES TO WS-TRANS-TOKENS
+           MOVE 0 TO WS-TRANS-TOKEN-COUNT
+           MOVE 'N' TO WS-TRANS-OVERFLOW
+           UNSTRING TSV-RECORD DELIMITED BY ALL SPACES
+               INTO WS-TRANS-TOKEN(1), WS-TRANS-TOKEN(2),
+                    WS-TRANS-TOKEN(3), WS-TRANS-TOKEN(4),
+                    WS-TRANS-TOKEN(5), WS-TRANS-TOKEN(6),
+                    WS-TRANS-TOKEN(7), WS-TRANS-TOKEN(8),
+                    WS-TRANS-TOKEN(9), WS-TRANS-TOKEN(10),
+                    WS-TRANS-TOKEN(11), WS-TRANS-TOKEN(12),
+                    WS-TRANS-TOKEN(13), WS-TRANS-TOKEN(14),
+                    WS-TRANS-TOKEN(15), WS-TRANS-TOKEN(16),
+                    WS-TRANS-TOKEN(17), WS-TRANS-TOKEN(18),
+                    WS-TRANS-TOKEN(19), WS-TRANS-TOKEN(20)
+               TALLYING IN WS-TRANS-TOKEN-COUNT
+               ON OVERFLOW MOVE 'Y' TO WS-TRANS-OVERFLOW
+           END-UNSTRING.
+
+      *>  --------------------------------------------------------
+      *>  Cross-reference
+      *>  --------------------------------------------------------
+      *>  transformed_orders.txt is keyed by OrderID and the ingested
+      *>  TSV feed is keyed by transaction date - the two feeds do not
+      *>  share a business key, so matching falls back to an exact
+      *>  match on the dollar amount instead.
+       MATCH-ORDERS-TO-TRANSACTIONS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ORDER-COUNT
+               MOVE 'N' TO WS-FOUND
+               PERFORM VARYING WS-JDX FROM 1 BY 1
+                       UNTIL WS-JDX > WS-TRANS-COUNT OR WS-FOUND = 'Y'
+                   IF TRANS-MATCHED(WS-JDX) = 'N' AND
+                      TRANS-AMOUNT(WS-JDX) = ORDER-AMOUNT(WS-IDX)
+                       MOVE 'Y' TO TRANS-MATCHED(WS-JDX)
+                       MOVE 'Y' TO ORDER-MATCHED(WS-IDX)
+                       MOVE 'Y' TO WS-FOUND
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *>  --------------------------------------------------------
+      *>  Report
+      *>  --------------------------------------------------------
+       WRITE-REPORT.
+           MOVE 0 TO WS-UNMATCHED-ORDERS
+           MOVE 0 TO WS-UNMATCHED-TRANS
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Reconciliation Report - Orders vs Ingested Transactions"
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Orders in feed but not found in ingested transactions:"
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-ORDER-COUNT
+               IF ORDER-MATCHED(WS-IDX) = 'N'
+                   ADD 1 TO WS-UNMATCHED-ORDERS
+                   MOVE ORDER-AMOUNT(WS-IDX) TO WS-AMOUNT-EDIT
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING "  Order ", FUNCTION TRIM(ORDER-KEY(WS-IDX)),
+                          " - ", FUNCTION TRIM(ORDER-DESCRIPTION(WS-IDX)),
+                          " - Amount ",
+                          FUNCTION TRIM(WS-AMOUNT-EDIT)
+                       DELIMITED BY SIZE INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Ingested transactions not found in orders feed:"
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-TRANS-COUNT
+               IF TRANS-MATCHED(WS-IDX) = 'N'
+                   ADD 1 TO WS-UNMATCHED-TRANS
+                   MOVE TRANS-AMOUNT(WS-IDX) TO WS-AMOUNT-EDIT
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING "  ", FUNCTION TRIM(TRANS-KEY(WS-IDX)),
+                          " - ", FUNCTION TRIM(TRANS-DESCRIPTION(WS-IDX)),
+                          " - Amount ",
+                          FUNCTION TRIM(WS-AMOUNT-EDIT)
+                       DELIMITED BY SIZE INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Orders read: ", FUNCTION TRIM(WS-ORDER-COUNT),
+                  "  Transactions read: ", FUNCTION TRIM(WS-TRANS-COUNT)
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Unmatched orders: ", FUNCTION TRIM(WS-UNMATCHED-ORDERS),
+                  "  Unmatched transactions: ",
+                  FUNCTION TRIM(WS-UNMATCHED-TRANS)
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           CLOSE REPORT-FILE.
