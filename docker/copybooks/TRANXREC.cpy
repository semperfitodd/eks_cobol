@@ -0,0 +1,14 @@
+      *>  TRANXREC - common business-transaction layout shared by the
+      *>  order feed (TransformCSV) and the ingestion feed
+      *>  (CSVBATCHPROCESS) so a reconciliation program can compare
+      *>  the two without knowing either pipeline's own internal
+      *>  record layout.  TRANX-KEY holds whatever the source feed
+      *>  uses as its natural identifier (OrderID for orders, Date
+      *>  for ingested transactions); the two feeds do not share a
+      *>  common business key, so reconciliation matches on
+      *>  TRANX-AMOUNT instead.
+           10 TRANX-SOURCE          PIC X(10).
+           10 TRANX-KEY             PIC X(50).
+           10 TRANX-DESCRIPTION     PIC X(50).
+           10 TRANX-AMOUNT          PIC 9(9)V99.
+           10 TRANX-MATCHED         PIC X VALUE 'N'.
